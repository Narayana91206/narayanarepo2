@@ -0,0 +1,208 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     ADDONL1.
+000300 AUTHOR.         J R MARTIN.
+000400 INSTALLATION.   FINANCE SYSTEMS - BATCH RECONCILIATION.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*    PROGRAM      ADDONL1                                      *
+001000*    DESCRIPTION   ONLINE MAINTENANCE TRANSACTION FOR KEYING     *
+001100*                  OR CORRECTING A SINGLE AA/BB PAIR.  THE       *
+001200*                  OPERATOR SEES THE RESULTING CC IMMEDIATELY    *
+001300*                  AND, ON POST, THE PAIR IS APPENDED TO THE     *
+001400*                  SAME TRANFILE THAT ADDPROG1 READS OVERNIGHT,  *
+001500*                  SO A BAD NIGHT'S INPUT CAN BE CORRECTED       *
+001600*                  WITHOUT A PROGRAM CHANGE.  THIS SHOP HAS NO   *
+001700*                  CICS REGION FOR THIS UTILITY, SO THE SCREEN   *
+001800*                  IS DRIVEN WITH ACCEPT/DISPLAY RATHER THAN     *
+001900*                  BMS MAPS.                                     *
+002000*                                                               *
+002100*    MODIFICATION HISTORY                                      *
+002200*    DATE       INIT  DESCRIPTION                               *
+002300*    2026-08-09 JRM   INITIAL VERSION                           *
+002350*    2026-08-09 JRM   READ THE SAME ADD/SUBTRACT/MULTIPLY        *
+002360*                     OPERATION CODE AS ADDPROG1 SO THE PREVIEW  *
+002370*                     CC MATCHES WHAT THE BATCH RUN WILL COMPUTE *
+002400*                                                               *
+002500*****************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.    IBM-370.
+002900 OBJECT-COMPUTER.    IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT TRANS-FILE      ASSIGN TO "TRANFILE"
+003300             ORGANIZATION IS LINE SEQUENTIAL
+003400             FILE STATUS IS WS-POST-STATUS.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  TRANS-FILE
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY "tranrec.cpy".
+004000*
+004100 WORKING-STORAGE SECTION.
+004200*****************************************************************
+004300*    CURRENT SCREEN ENTRY AND COMPUTED RESULT                    *
+004400*****************************************************************
+004500 77  AA                          PIC 9(02)      VALUE ZEROES.
+004600 77  BB                          PIC 9(02)      VALUE ZEROES.
+004700 77  CC                          PIC S9(05)     VALUE ZEROES.
+004800 77  WS-RAW-AA                   PIC X(02)      VALUE SPACES.
+004900 77  WS-RAW-BB                   PIC X(02)      VALUE SPACES.
+005000 77  WS-OPERATOR-ID              PIC X(08)      VALUE SPACES.
+005100*****************************************************************
+005200*    SCREEN CONTROL SWITCHES                                    *
+005300*****************************************************************
+005400 77  WS-COMMAND                  PIC X(01)      VALUE SPACES.
+005500     88  WS-CMD-POST                            VALUE "P" "p".
+005600     88  WS-CMD-QUIT                            VALUE "Q" "q".
+005700 77  WS-DONE-SW                  PIC X(01)      VALUE "N".
+005800     88  WS-DONE                                VALUE "Y".
+005900 77  WS-VALID-SW                 PIC X(01)      VALUE "Y".
+006000     88  WS-INPUT-VALID                         VALUE "Y".
+006100     88  WS-INPUT-INVALID                       VALUE "N".
+006200 77  WS-POST-STATUS              PIC X(02)      VALUE SPACES.
+006300     88  WS-TRAN-NOT-FOUND                      VALUE "35".
+006350*****************************************************************
+006360*    RUN-TIME OPERATION CODE - SAME CONTROL CARD LAYOUT AS       *
+006370*    ADDPROG1 SO A CORRECTED PAIR PREVIEWS THE SAME CC THE       *
+006380*    BATCH RUN WILL COMPUTE FOR IT THAT NIGHT                    *
+006390*****************************************************************
+006395     COPY "ctlcard.cpy".
+006400 PROCEDURE DIVISION.
+006500*****************************************************************
+006600*    0000-MAINLINE                                              *
+006700*****************************************************************
+006800 0000-MAINLINE.
+006900     PERFORM 1000-SIGN-ON THRU 1000-EXIT.
+006950     PERFORM 1010-GET-OPERATION-CODE THRU 1010-EXIT.
+007000     PERFORM 2000-MAINTAIN-TRANS THRU 2000-EXIT
+007100             UNTIL WS-DONE.
+007200     PERFORM 9000-SIGN-OFF THRU 9000-EXIT.
+007300     STOP RUN.
+007400*****************************************************************
+007500*    1000-SIGN-ON - DISPLAY THE SCREEN TITLE AND LOG THE         *
+007600*                   OPERATOR ON                                 *
+007700*****************************************************************
+007800 1000-SIGN-ON.
+007900     DISPLAY "*****************************************".
+008000     DISPLAY "*  ADDONL1 - AA/BB TRANSACTION MAINTENANCE *".
+008100     DISPLAY "*****************************************".
+008200     DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING.
+008300     ACCEPT WS-OPERATOR-ID.
+008400     IF WS-OPERATOR-ID = SPACES
+008500         MOVE "UNKNOWN" TO WS-OPERATOR-ID
+008600     END-IF.
+008700 1000-EXIT.
+008800     EXIT.
+008810*
+008820*****************************************************************
+008830*    1010-GET-OPERATION-CODE - READ THE SAME ADD/SUBTRACT/       *
+008840*                              MULTIPLY CODE ADDPROG1 RUNS UNDER *
+008850*                              SO THE PREVIEW CC AGREES WITH     *
+008860*                              WHAT THE BATCH RUN WILL POST      *
+008870*****************************************************************
+008880 1010-GET-OPERATION-CODE.
+008890     MOVE SPACES TO CD-CONTROL-CARD.
+008900     ACCEPT CD-CONTROL-CARD FROM COMMAND-LINE.
+008910     IF NOT CD-OP-ADD AND NOT CD-OP-SUBTRACT
+008920                       AND NOT CD-OP-MULTIPLY
+008930         MOVE "A" TO CD-OPERATION-CODE
+008940     END-IF.
+008950     DISPLAY "OPERATION CODE IN EFFECT: " CD-OPERATION-CODE
+008960             " (A=ADD  S=SUBTRACT  M=MULTIPLY)".
+008970 1010-EXIT.
+008980     EXIT.
+008990*****************************************************************
+009000*    2000-MAINTAIN-TRANS - ONE SCREEN INTERACTION, REPEATED      *
+009100*                          UNTIL THE OPERATOR QUITS              *
+009200*****************************************************************
+009300 2000-MAINTAIN-TRANS.
+009400     PERFORM 2100-DISPLAY-SCREEN THRU 2100-EXIT.
+009500     PERFORM 2200-ACCEPT-COMMAND THRU 2200-EXIT.
+009600     EVALUATE TRUE
+009700         WHEN WS-CMD-QUIT
+009800             SET WS-DONE TO TRUE
+009900         WHEN WS-CMD-POST
+010000             PERFORM 2300-ACCEPT-FIELDS THRU 2300-EXIT
+010100             IF WS-INPUT-VALID
+010200                 PERFORM 2400-COMPUTE-AND-SHOW THRU 2400-EXIT
+010300                 PERFORM 2500-POST-TRANSACTION THRU 2500-EXIT
+010400             ELSE
+010500                 DISPLAY "*** REJECTED - AA AND BB MUST BE "
+010600                         "NUMERIC 00-99 ***"
+010700             END-IF
+010800         WHEN OTHER
+010900             DISPLAY "*** INVALID COMMAND - ENTER P TO POST "
+011000                     "OR Q TO QUIT ***"
+011100     END-EVALUATE.
+011200 2000-EXIT.
+011300     EXIT.
+011400*
+011500 2100-DISPLAY-SCREEN.
+011600     DISPLAY " ".
+011700     DISPLAY "OPERATOR: " WS-OPERATOR-ID.
+011800     DISPLAY "P = POST A NEW/CORRECTED AA-BB PAIR   Q = QUIT".
+011900 2100-EXIT.
+012000     EXIT.
+012100*
+012200 2200-ACCEPT-COMMAND.
+012300     DISPLAY "COMMAND (P/Q): " WITH NO ADVANCING.
+012400     ACCEPT WS-COMMAND.
+012500 2200-EXIT.
+012600     EXIT.
+012700*
+012800 2300-ACCEPT-FIELDS.
+012900     SET WS-INPUT-VALID TO TRUE.
+013000     DISPLAY "ENTER AA (00-99): " WITH NO ADVANCING.
+013100     ACCEPT WS-RAW-AA.
+013200     DISPLAY "ENTER BB (00-99): " WITH NO ADVANCING.
+013300     ACCEPT WS-RAW-BB.
+013400     IF WS-RAW-AA IS NOT NUMERIC OR WS-RAW-BB IS NOT NUMERIC
+013500         SET WS-INPUT-INVALID TO TRUE
+013600     ELSE
+013700         MOVE WS-RAW-AA TO AA
+013800         MOVE WS-RAW-BB TO BB
+013900     END-IF.
+014000 2300-EXIT.
+014100     EXIT.
+014200*
+014300 2400-COMPUTE-AND-SHOW.
+014350     EVALUATE TRUE
+014360         WHEN CD-OP-ADD
+014370             COMPUTE CC = AA + BB
+014380         WHEN CD-OP-SUBTRACT
+014390             COMPUTE CC = AA - BB
+014395         WHEN CD-OP-MULTIPLY
+014398             COMPUTE CC = AA * BB
+014399     END-EVALUATE.
+014500     DISPLAY "AA=" AA "  BB=" BB "  CC=" CC.
+014600 2400-EXIT.
+014700     EXIT.
+014800*
+014900 2500-POST-TRANSACTION.
+015000     PERFORM 2510-OPEN-FOR-POST THRU 2510-EXIT.
+015100     MOVE SPACES    TO TR-TRANS-RECORD.
+015200     MOVE WS-RAW-AA TO TR-AA.
+015300     MOVE WS-RAW-BB TO TR-BB.
+015400     WRITE TR-TRANS-RECORD.
+015500     CLOSE TRANS-FILE.
+015600     DISPLAY "TRANSACTION POSTED TO TRANFILE.".
+015700 2500-EXIT.
+015800     EXIT.
+015900*
+016000 2510-OPEN-FOR-POST.
+016100     OPEN EXTEND TRANS-FILE.
+016200     IF WS-TRAN-NOT-FOUND
+016300         OPEN OUTPUT TRANS-FILE
+016400     END-IF.
+016500 2510-EXIT.
+016600     EXIT.
+016700*****************************************************************
+016800*    9000-SIGN-OFF                                              *
+016900*****************************************************************
+017000 9000-SIGN-OFF.
+017100     DISPLAY "ADDONL1 SESSION ENDED FOR OPERATOR " WS-OPERATOR-ID.
+017200 9000-EXIT.
+017300     EXIT.
