@@ -0,0 +1,52 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    COPYBOOK      CTLRPT                                      *
+000400*    DESCRIPTION    RUN CONTROL REPORT LAYOUT                    *
+000500*                   HEADER, DETAIL, AND TRAILER LINES PRINTED    *
+000600*                   FOR OPERATOR BALANCING OF THE NIGHTLY RUN.   *
+000700*                                                               *
+000800*    MODIFICATION HISTORY                                      *
+000900*    DATE       INIT  DESCRIPTION                               *
+001000*    2026-08-09 JRM   INITIAL VERSION                           *
+001150*    2026-08-09 JRM   WIDEN TRAILER RECORD/SUM FIELDS TO MATCH   *
+001160*                     THE 8-9 DIGIT WORKING-STORAGE ACCUMULATORS *
+001170*                     - THE OLD 6-7 DIGIT EDIT PICTURES SILENTLY *
+001180*                     DROPPED HIGH-ORDER DIGITS AT REALISTIC     *
+001190*                     NIGHTLY VOLUMES                            *
+001200*****************************************************************
+001300 01  RP-REPORT-LINE                  PIC X(80).
+001350*    ALL THREE LINES BELOW ARE EXACTLY 80 BYTES - KEEP THEM      *
+001360*    THAT WAY SO THEY LINE UP ON THE PRINTED REPORT.             *
+001400*
+001405 01  RP-HEADER-LINE.
+001600     05  FILLER                      PIC X(16)
+001700             VALUE "ADDPROG1 RUN   -".
+001800     05  RP-HDR-BATCH-ID             PIC X(08).
+001900     05  FILLER                      PIC X(11)
+002000             VALUE "  RUN DATE:".
+002100     05  RP-HDR-RUN-DATE             PIC 9(08).
+002200     05  FILLER                      PIC X(37)  VALUE SPACES.
+002300*
+002400 01  RP-DETAIL-LINE.
+002500     05  FILLER                      PIC X(04)  VALUE "REC ".
+002600     05  RP-DTL-RECORD-NBR           PIC ZZZZZZZ9.
+002700     05  FILLER                      PIC X(05)  VALUE "  AA=".
+002800     05  RP-DTL-AA                   PIC Z9.
+002900     05  FILLER                      PIC X(05)  VALUE "  BB=".
+003000     05  RP-DTL-BB                   PIC Z9.
+003100     05  FILLER                      PIC X(05)  VALUE "  CC=".
+003200     05  RP-DTL-CC                   PIC -(4)9.
+003300     05  FILLER                      PIC X(44)  VALUE SPACES.
+003400*
+003500 01  RP-TRAILER-LINE.
+003600     05  FILLER                      PIC X(08)
+003700             VALUE "TOTALS -".
+003800     05  FILLER                      PIC X(09)  VALUE " RECORDS=".
+003900     05  RP-TRL-RECORD-CNT           PIC Z(7)9.
+004000     05  FILLER                      PIC X(09)  VALUE "  SUM-AA=".
+004100     05  RP-TRL-SUM-AA               PIC Z(7)9.
+004200     05  FILLER                      PIC X(09)  VALUE "  SUM-BB=".
+004300     05  RP-TRL-SUM-BB               PIC Z(7)9.
+004400     05  FILLER                      PIC X(09)  VALUE "  SUM-CC=".
+004500     05  RP-TRL-SUM-CC               PIC -(9)9.
+004600     05  FILLER                      PIC X(02)  VALUE SPACES.
