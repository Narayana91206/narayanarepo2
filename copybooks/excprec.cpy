@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    COPYBOOK      EXCPREC                                     *
+000400*    DESCRIPTION    EXCEPTION REPORT RECORD LAYOUT               *
+000500*                   WRITTEN FOR ANY TRANSACTION RECORD THAT      *
+000600*                   FAILS AA/BB EDITING SO THE REST OF THE FILE  *
+000700*                   CAN KEEP PROCESSING.                        *
+000800*                                                               *
+000900*    MODIFICATION HISTORY                                      *
+001000*    DATE       INIT  DESCRIPTION                               *
+001100*    2026-08-09 JRM   INITIAL VERSION                           *
+001200*                                                               *
+001300*****************************************************************
+001400 01  EX-EXCEPTION-RECORD.
+001500     05  EX-RECORD-NBR               PIC 9(08).
+001600     05  FILLER                      PIC X(02)  VALUE SPACES.
+001700     05  EX-RAW-AA                   PIC X(02).
+001800     05  FILLER                      PIC X(02)  VALUE SPACES.
+001900     05  EX-RAW-BB                   PIC X(02).
+002000     05  FILLER                      PIC X(02)  VALUE SPACES.
+002100     05  EX-REASON                   PIC X(40).
