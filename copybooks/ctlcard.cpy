@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    COPYBOOK      CTLCARD                                     *
+000400*    DESCRIPTION    RUN-TIME CONTROL CARD / PARM LAYOUT         *
+000500*                   BYTE 1    = OPERATION CODE                  *
+000600*                               'A' = ADD, 'S' = SUBTRACT,      *
+000700*                               'M' = MULTIPLY                  *
+000800*                   BYTES 2-9 = BATCH IDENTIFIER                *
+001000*                                                               *
+001100*    MODIFICATION HISTORY                                      *
+001200*    DATE       INIT  DESCRIPTION                               *
+001300*    2026-08-09 JRM   INITIAL VERSION                           *
+001400*                                                               *
+001500*****************************************************************
+001600 01  CD-CONTROL-CARD                 PIC X(80).
+001700 01  CD-CONTROL-FIELDS REDEFINES CD-CONTROL-CARD.
+001800     05  CD-OPERATION-CODE           PIC X(01).
+001900         88  CD-OP-ADD                        VALUE "A".
+002000         88  CD-OP-SUBTRACT                   VALUE "S".
+002100         88  CD-OP-MULTIPLY                   VALUE "M".
+002200     05  CD-BATCH-ID                 PIC X(08).
+002300     05  FILLER                      PIC X(71).
