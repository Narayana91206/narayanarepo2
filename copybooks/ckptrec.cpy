@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    COPYBOOK      CKPTREC                                     *
+000400*    DESCRIPTION    RESTART CHECKPOINT RECORD LAYOUT             *
+000500*                   HOLDS THE LAST TRANSACTION RECORD NUMBER     *
+000600*                   SUCCESSFULLY PROCESSED SO A RERUN CAN SKIP   *
+000650*                   AHEAD INSTEAD OF STARTING FROM RECORD ONE,   *
+000660*                   PLUS THE RUN-TOTAL ACCUMULATORS AS OF THAT   *
+000670*                   RECORD SO A RESTARTED RUN'S TRAILER STILL    *
+000680*                   BALANCES FOR THE WHOLE DAY, NOT JUST THE     *
+000690*                   RECORDS PROCESSED AFTER THE RESTART.         *
+000800*                                                               *
+000900*    MODIFICATION HISTORY                                      *
+001000*    DATE       INIT  DESCRIPTION                               *
+001100*    2026-08-09 JRM   INITIAL VERSION                           *
+001150*    2026-08-09 JRM   CARRY RECORD COUNT AND AA/BB/CC RUN TOTALS *
+001160*                     SO RESTART CAN RESTORE THEM, NOT JUST THE  *
+001170*                     LAST RECORD NUMBER                         *
+001200*                                                               *
+001300*****************************************************************
+001400 01  CK-CHECKPOINT-RECORD.
+001500     05  CK-LAST-RECORD-NBR          PIC 9(08).
+001600     05  CK-BATCH-ID                 PIC X(08).
+001620     05  CK-RECORD-CNT               PIC 9(08).
+001640     05  CK-SUM-AA                   PIC 9(08).
+001650     05  CK-SUM-BB                   PIC 9(08).
+001660     05  CK-SUM-CC                   PIC S9(09).
+001700     05  FILLER                      PIC X(31).
