@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    COPYBOOK      AUDITREC                                    *
+000400*    DESCRIPTION    DAILY AUDIT-TRAIL RECORD LAYOUT              *
+000500*                   ONE RECORD APPENDED FOR EVERY AA/BB/CC       *
+000600*                   COMPUTATION SO FINANCE CAN PROVE WHAT A      *
+000700*                   GIVEN RUN CALCULATED AFTER THE FACT.         *
+000800*                                                               *
+000900*    MODIFICATION HISTORY                                      *
+001000*    DATE       INIT  DESCRIPTION                               *
+001100*    2026-08-09 JRM   INITIAL VERSION                           *
+001200*                                                               *
+001300*****************************************************************
+001400 01  AU-AUDIT-RECORD.
+001500     05  AU-RUN-DATE                 PIC 9(08).
+001600     05  AU-RUN-TIME                 PIC 9(08).
+001700     05  AU-BATCH-ID                 PIC X(08).
+001800     05  AU-RECORD-NBR               PIC 9(08).
+001900     05  AU-OPERATION-CODE           PIC X(01).
+002000     05  AU-AA                       PIC 9(02).
+002100     05  AU-BB                       PIC 9(02).
+002200     05  AU-CC                       PIC S9(05).
+002300     05  FILLER                      PIC X(38).
