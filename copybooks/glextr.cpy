@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    COPYBOOK      GLEXTR                                      *
+000400*    DESCRIPTION    GENERAL LEDGER INTERFACE EXTRACT RECORD      *
+000500*                   ONE RECORD PER AA/BB/CC TRIPLE PROCESSED,    *
+000600*                   PICKED UP BY THE GL INTERFACE POSTING JOB.   *
+000700*                                                               *
+000800*    MODIFICATION HISTORY                                      *
+000900*    DATE       INIT  DESCRIPTION                               *
+001000*    2026-08-09 JRM   INITIAL VERSION                           *
+001100*                                                               *
+001200*****************************************************************
+001300 01  GL-EXTRACT-RECORD.
+001400     05  GL-RUN-DATE                 PIC 9(08).
+001500     05  GL-BATCH-ID                 PIC X(08).
+001600     05  GL-RECORD-NBR               PIC 9(08).
+001700     05  GL-AA                       PIC 9(02).
+001800     05  GL-BB                       PIC 9(02).
+001900     05  GL-OPERATION-CODE           PIC X(01).
+002000     05  GL-CC                       PIC S9(05).
+002100     05  FILLER                      PIC X(46).
