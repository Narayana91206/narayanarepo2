@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    COPYBOOK      TRANREC                                     *
+000400*    DESCRIPTION    DAILY AA/BB TRANSACTION RECORD LAYOUT       *
+000500*                   ONE AA/BB PAIR PER RECORD, FIXED LENGTH 80. *
+000600*    AA/BB ARE CARRIED ALPHANUMERIC ON THE RECORD SO A          *
+000700*    NON-NUMERIC OR OUT-OF-RANGE CARD CAN BE DETECTED BY THE    *
+000800*    READING PROGRAM INSTEAD OF ABENDING ON AN INVALID MOVE.    *
+000900*                                                               *
+001000*    MODIFICATION HISTORY                                      *
+001100*    DATE       INIT  DESCRIPTION                               *
+001200*    2026-08-09 JRM   INITIAL VERSION                           *
+001300*                                                               *
+001400*****************************************************************
+001500 01  TR-TRANS-RECORD.
+001600     05  TR-AA                       PIC X(02).
+001700     05  TR-BB                       PIC X(02).
+001800     05  FILLER                      PIC X(76).
