@@ -1,13 +1,522 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ADDPROG1.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-77 AA PIC 9(2) VALUE ZEROES.
-77 BB PIC 9(2) VALUE ZEROES.
-77 CC PIC 9(2) VALUE ZEROES.
-PROCEDURE DIVISION.
-    COMPUTE CC = AA + BB
-    DISPLAY "VALUE OFF AA:" AA
-    DISPLAY "VALUE OFF BB:" BB 
-    STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     ADDPROG1.
+000300 AUTHOR.         J R MARTIN.
+000400 INSTALLATION.   FINANCE SYSTEMS - BATCH RECONCILIATION.
+000500 DATE-WRITTEN.   2024-02-11.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*    PROGRAM      ADDPROG1                                     *
+001000*    DESCRIPTION   READS A DAILY AA/BB TRANSACTION FILE AND     *
+001100*                  COMPUTES CC FOR EVERY RECORD USING THE       *
+001200*                  RUN-TIME OPERATION CODE (ADD/SUBTRACT/       *
+001300*                  MULTIPLY), PRODUCING A CONTROL REPORT, A     *
+001400*                  GENERAL LEDGER EXTRACT, AN EXCEPTION REPORT  *
+001500*                  FOR BAD INPUT, A CHECKPOINT FOR RESTART, AND *
+001600*                  A DAILY AUDIT TRAIL.                         *
+001700*                                                               *
+001800*    MODIFICATION HISTORY                                      *
+001900*    DATE       INIT  DESCRIPTION                               *
+002000*    2024-02-11 JRM   INITIAL VERSION - VALUE OFF AA/BB ONLY    *
+002100*    2026-08-09 JRM   READ AA/BB PAIRS FROM TRANFILE INSTEAD OF *
+002200*                     HARDCODED ZEROES; LOOP UNTIL END OF FILE  *
+002300*    2026-08-09 JRM   DISPLAY THE COMPUTED CC TOTAL              *
+002400*    2026-08-09 JRM   WIDEN CC TO PIC S9(05) AND FLAG SUMS THAT *
+002500*                     WOULD HAVE OVERFLOWED THE OLD PIC 9(02)   *
+002600*    2026-08-09 JRM   ADD HEADER/TRAILER CONTROL TOTALS REPORT  *
+002700*    2026-08-09 JRM   ADD EXCEPTION REPORT FOR INVALID AA/BB    *
+002800*                     INPUT SO ONE BAD RECORD DOES NOT ABEND    *
+002900*    2026-08-09 JRM   ADD CHECKPOINT/RESTART SUPPORT            *
+003000*    2026-08-09 JRM   ADD GENERAL LEDGER FEED EXTRACT FILE      *
+003100*    2026-08-09 JRM   ADD RUN-TIME OPERATION CODE (ADD/SUBTRACT/*
+003200*                     MULTIPLY) VIA PARM CONTROL CARD; CC       *
+003300*                     OVERFLOW CHECK REMAINS SPECIFIC TO ADD    *
+003400*    2026-08-09 JRM   ADD DAILY AUDIT-TRAIL LOG OF EVERY        *
+003500*                     AA/BB/CC COMPUTATION                     *
+003550*    2026-08-09 JRM   OPEN EXCPRPT/CTLRPT/GLEXTR EXTEND ON A    *
+003560*                     RESTART INSTEAD OF OUTPUT SO A RERUN NO   *
+003570*                     LONGER ERASES PRE-RESTART OUTPUT; CARRY   *
+003580*                     RUN TOTALS IN THE CHECKPOINT SO THE       *
+003590*                     TRAILER BALANCES FOR THE WHOLE DAY; ONLY  *
+003592*                     HONOR A CHECKPOINT WHOSE BATCH-ID MATCHES *
+003594*                     THE CURRENT RUN                           *
+003596*    2026-08-09 JRM   READ THE OPERATION CODE AND BATCH ID AS   *
+003597*                     SEPARATE COMMAND-LINE ARGUMENTS INSTEAD   *
+003598*                     OF SLICING THE JOINED COMMAND-LINE STRING;*
+003599*                     SKIP THE PRIMING READ PAST END OF FILE    *
+003601*                     ON RESTART; SKIP THE HEADER WRITE ON A    *
+003602*                     RESTART SO IT IS NOT SPLICED INTO THE     *
+003603*                     MIDDLE OF THE REPORT                      *
+003604*                                                               *
+003700*****************************************************************
+003800 ENVIRONMENT DIVISION.
+003900 CONFIGURATION SECTION.
+004000 SOURCE-COMPUTER.    IBM-370.
+004100 OBJECT-COMPUTER.    IBM-370.
+004200 INPUT-OUTPUT SECTION.
+004300 FILE-CONTROL.
+004400     SELECT TRANS-FILE      ASSIGN TO "TRANFILE"
+004500             ORGANIZATION IS LINE SEQUENTIAL
+004600             FILE STATUS IS WS-TRANS-STATUS.
+004700*
+004800     SELECT EXCP-FILE       ASSIGN TO "EXCPRPT"
+004900             ORGANIZATION IS LINE SEQUENTIAL
+005000             FILE STATUS IS WS-EXCP-STATUS.
+005100*
+005200     SELECT CTLRPT-FILE     ASSIGN TO "CTLRPT"
+005300             ORGANIZATION IS LINE SEQUENTIAL
+005400             FILE STATUS IS WS-CTLRPT-STATUS.
+005500*
+005600     SELECT CKPT-FILE       ASSIGN TO "CKPTFILE"
+005700             ORGANIZATION IS LINE SEQUENTIAL
+005800             FILE STATUS IS WS-CKPT-STATUS.
+005900*
+006000     SELECT GLEXTR-FILE     ASSIGN TO "GLEXTR"
+006100             ORGANIZATION IS LINE SEQUENTIAL
+006200             FILE STATUS IS WS-GLEXTR-STATUS.
+006300*
+006400     SELECT AUDIT-FILE      ASSIGN TO "AUDITLOG"
+006500             ORGANIZATION IS LINE SEQUENTIAL
+006600             FILE STATUS IS WS-AUDIT-STATUS.
+006700 DATA DIVISION.
+006800 FILE SECTION.
+006900 FD  TRANS-FILE
+007000     LABEL RECORDS ARE STANDARD.
+007100     COPY "tranrec.cpy".
+007200*
+007300 FD  EXCP-FILE
+007400     LABEL RECORDS ARE STANDARD.
+007500     COPY "excprec.cpy".
+007600*
+007700 FD  CTLRPT-FILE
+007800     LABEL RECORDS ARE STANDARD.
+007900 01  CTLRPT-RECORD               PIC X(80).
+008000*
+008100 FD  CKPT-FILE
+008200     LABEL RECORDS ARE STANDARD.
+008300     COPY "ckptrec.cpy".
+008400*
+008500 FD  GLEXTR-FILE
+008600     LABEL RECORDS ARE STANDARD.
+008700     COPY "glextr.cpy".
+008800*
+008900 FD  AUDIT-FILE
+009000     LABEL RECORDS ARE STANDARD.
+009100     COPY "auditrec.cpy".
+009200*
+009300 WORKING-STORAGE SECTION.
+009400*****************************************************************
+009500*    ACCUMULATORS FOR THE CURRENT COMPUTATION                   *
+009600*****************************************************************
+009700 77  AA                          PIC 9(02)      VALUE ZEROES.
+009800 77  BB                          PIC 9(02)      VALUE ZEROES.
+009900 77  CC                          PIC S9(05)     VALUE ZEROES.
+010000*****************************************************************
+010100*    RECORD COUNTERS AND RUN CONTROL TOTALS                     *
+010200*****************************************************************
+010300 77  WS-RECORD-NBR               PIC 9(08) COMP VALUE ZERO.
+010400 77  WS-RESTART-POINT            PIC 9(08) COMP VALUE ZERO.
+010500 77  WS-SKIP-CTR                 PIC 9(08) COMP VALUE ZERO.
+010600 77  WS-CHECKPOINT-INTERVAL      PIC 9(04) COMP VALUE 1000.
+010700 77  WS-QUOTIENT                 PIC 9(08) COMP VALUE ZERO.
+010800 77  WS-REMAINDER                PIC 9(04) COMP VALUE ZERO.
+010900*
+011000 77  WS-RECORD-CNT               PIC 9(08) COMP VALUE ZERO.
+011100 77  WS-SUM-AA                   PIC 9(08) COMP VALUE ZERO.
+011200 77  WS-SUM-BB                   PIC 9(08) COMP VALUE ZERO.
+011300 77  WS-SUM-CC                   PIC S9(09) COMP VALUE ZERO.
+011400*****************************************************************
+011500*    FILE STATUS AND SWITCHES                                   *
+011600*****************************************************************
+011700 77  WS-TRANS-STATUS             PIC X(02)      VALUE SPACES.
+011800     88  WS-TRANS-EOF                           VALUE "10".
+011900 77  WS-EXCP-STATUS              PIC X(02)      VALUE SPACES.
+011910     88  WS-EXCP-NOT-FOUND                      VALUE "35".
+012000 77  WS-CTLRPT-STATUS            PIC X(02)      VALUE SPACES.
+012010     88  WS-CTLRPT-NOT-FOUND                    VALUE "35".
+012100 77  WS-CKPT-STATUS              PIC X(02)      VALUE SPACES.
+012200     88  WS-CKPT-NOT-FOUND                      VALUE "35".
+012300 77  WS-GLEXTR-STATUS            PIC X(02)      VALUE SPACES.
+012310     88  WS-GLEXTR-NOT-FOUND                    VALUE "35".
+012400 77  WS-AUDIT-STATUS             PIC X(02)      VALUE SPACES.
+012500     88  WS-AUDIT-NOT-FOUND                     VALUE "35".
+012600*
+012700 77  WS-EOF-SW                   PIC X(01)      VALUE "N".
+012800     88  WS-EOF-REACHED                         VALUE "Y".
+012900 77  WS-VALID-SW                 PIC X(01)      VALUE "Y".
+013000     88  WS-RECORD-VALID                        VALUE "Y".
+013100     88  WS-RECORD-INVALID                      VALUE "N".
+013200 77  WS-OVERFLOW-SW              PIC X(01)      VALUE "N".
+013300     88  WS-SUM-OVERFLOW                        VALUE "Y".
+013400*
+013500 01  WS-REASON-TEXT              PIC X(40)      VALUE SPACES.
+013600*
+013700 01  WS-CURR-DATE8               PIC 9(08)      VALUE ZEROES.
+013800 01  WS-CURR-TIME8               PIC 9(08)      VALUE ZEROES.
+013900*****************************************************************
+014000*    RUN-TIME CONTROL CARD / PARM AND PRINTED REPORT LAYOUTS    *
+014100*****************************************************************
+014200     COPY "ctlcard.cpy".
+014300     COPY "ctlrpt.cpy".
+014400 PROCEDURE DIVISION.
+014500*****************************************************************
+014600*    0000-MAINLINE                                              *
+014700*****************************************************************
+014800 0000-MAINLINE.
+014900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+015000     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+015100             UNTIL WS-EOF-REACHED.
+015200     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+015300     STOP RUN.
+015400*****************************************************************
+015500*    1000-INITIALIZE - OPEN FILES, ESTABLISH RESTART POINT,     *
+015600*                      WRITE THE CONTROL REPORT HEADER ON A     *
+015620*                      FRESH RUN ONLY, AND PRIME THE FIRST READ *
+015700*****************************************************************
+015800 1000-INITIALIZE.
+015900     PERFORM 1100-GET-CONTROL-CARD THRU 1100-EXIT.
+015950     PERFORM 1300-READ-CHECKPOINT THRU 1300-EXIT.
+016000     PERFORM 1200-OPEN-FILES THRU 1200-EXIT.
+016200     PERFORM 1400-SKIP-TO-RESTART THRU 1400-EXIT.
+016250     IF WS-RESTART-POINT = ZERO
+016270         PERFORM 1500-WRITE-HEADER THRU 1500-EXIT
+016280     END-IF.
+016300     IF NOT WS-EOF-REACHED
+016320         PERFORM 2900-READ-TRANS THRU 2900-EXIT
+016340     END-IF.
+016500 1000-EXIT.
+016600     EXIT.
+016700*
+016800 1100-GET-CONTROL-CARD.
+016810*    THE OPERATION CODE AND BATCH ID ARE READ AS TWO SEPARATE    *
+016820*    COMMAND-LINE ARGUMENTS, NOT SLICED OUT OF THE JOINED        *
+016830*    COMMAND-LINE STRING - GNUCOBOL'S COMMAND-LINE REGISTER      *
+016840*    COLLAPSES MULTIPLE ARGUMENTS INTO ONE SPACE-DELIMITED       *
+016850*    STRING, WHICH SHIFTS EVERYTHING PAST THE OPERATION CODE     *
+016860*    RIGHT BY ONE BYTE WHEN THE TWO ARE GIVEN AS SEPARATE WORDS. *
+016900     MOVE SPACES TO CD-CONTROL-CARD.
+016910     DISPLAY 1 UPON ARGUMENT-NUMBER.
+016920     ACCEPT CD-OPERATION-CODE FROM ARGUMENT-VALUE
+016930         ON EXCEPTION
+016940             MOVE "A" TO CD-OPERATION-CODE
+016950     END-ACCEPT.
+017100     IF NOT CD-OP-ADD AND NOT CD-OP-SUBTRACT
+017200                       AND NOT CD-OP-MULTIPLY
+017300         MOVE "A" TO CD-OPERATION-CODE
+017400     END-IF.
+017500     ACCEPT WS-CURR-DATE8 FROM DATE YYYYMMDD.
+017510     DISPLAY 2 UPON ARGUMENT-NUMBER.
+017520     ACCEPT CD-BATCH-ID FROM ARGUMENT-VALUE
+017530         ON EXCEPTION
+017540             MOVE SPACES TO CD-BATCH-ID
+017550     END-ACCEPT.
+017600     IF CD-BATCH-ID = SPACES OR LOW-VALUES
+017700         MOVE WS-CURR-DATE8 TO CD-BATCH-ID
+017800     END-IF.
+017900 1100-EXIT.
+018000     EXIT.
+018100*
+018200 1200-OPEN-FILES.
+018300     OPEN INPUT TRANS-FILE.
+018350     PERFORM 1220-OPEN-EXCP-FILE THRU 1220-EXIT.
+018360     PERFORM 1230-OPEN-CTLRPT-FILE THRU 1230-EXIT.
+018370     PERFORM 1240-OPEN-GLEXTR-FILE THRU 1240-EXIT.
+018700     PERFORM 1210-OPEN-AUDIT-FILE THRU 1210-EXIT.
+018800 1200-EXIT.
+018900     EXIT.
+019000*
+019100 1210-OPEN-AUDIT-FILE.
+019200     OPEN EXTEND AUDIT-FILE.
+019300     IF WS-AUDIT-NOT-FOUND
+019400         OPEN OUTPUT AUDIT-FILE
+019500     END-IF.
+019600 1210-EXIT.
+019700     EXIT.
+019800*
+019810*    THE EXCEPTION REPORT, CONTROL REPORT, AND GL EXTRACT ALL    *
+019820*    CARRY FORWARD PRE-RESTART CONTENT THE SAME WAY AUDIT-FILE   *
+019830*    DOES ABOVE - A CHECKPOINT RESTART EXTENDS THEM RATHER THAN  *
+019840*    OPENING OUTPUT AND TRUNCATING WHAT THE ABENDED RUN ALREADY  *
+019850*    WROTE.                                                     *
+019860 1220-OPEN-EXCP-FILE.
+019870     IF WS-RESTART-POINT > ZERO
+019880         OPEN EXTEND EXCP-FILE
+019890         IF WS-EXCP-NOT-FOUND
+019895             OPEN OUTPUT EXCP-FILE
+019896         END-IF
+019897     ELSE
+019898         OPEN OUTPUT EXCP-FILE
+019899     END-IF.
+019900 1220-EXIT.
+019910     EXIT.
+019920*
+019930 1230-OPEN-CTLRPT-FILE.
+019940     IF WS-RESTART-POINT > ZERO
+019950         OPEN EXTEND CTLRPT-FILE
+019960         IF WS-CTLRPT-NOT-FOUND
+019970             OPEN OUTPUT CTLRPT-FILE
+019980         END-IF
+019990     ELSE
+019995         OPEN OUTPUT CTLRPT-FILE
+019996     END-IF.
+019997 1230-EXIT.
+019998     EXIT.
+019999*
+020010 1240-OPEN-GLEXTR-FILE.
+020020     IF WS-RESTART-POINT > ZERO
+020030         OPEN EXTEND GLEXTR-FILE
+020040         IF WS-GLEXTR-NOT-FOUND
+020050             OPEN OUTPUT GLEXTR-FILE
+020060         END-IF
+020070     ELSE
+020080         OPEN OUTPUT GLEXTR-FILE
+020090     END-IF.
+020095 1240-EXIT.
+020096     EXIT.
+020097*
+020110 1300-READ-CHECKPOINT.
+020120     MOVE ZERO TO WS-RESTART-POINT.
+020130     OPEN INPUT CKPT-FILE.
+020200     IF NOT WS-CKPT-NOT-FOUND
+020300         READ CKPT-FILE
+020400             AT END
+020500                 MOVE ZERO TO WS-RESTART-POINT
+020600             NOT AT END
+020610                 PERFORM 1310-VALIDATE-CHECKPOINT THRU 1310-EXIT
+020800         END-READ
+020900         CLOSE CKPT-FILE
+021000     END-IF.
+021100 1300-EXIT.
+021200     EXIT.
+021210*
+021220*    ONLY HONOR A CHECKPOINT WRITTEN FOR THIS SAME BATCH-ID.     *
+021230*    TRANFILE AND CKPTFILE ARE REUSED LITERAL NAMES EVERY DAY,   *
+021240*    SO A CHECKPOINT LEFT BY AN UNRELATED PRIOR RUN THAT NEVER   *
+021250*    REACHED 9200-CLEAR-CHECKPOINT MUST NOT BE USED TO SKIP      *
+021260*    RECORDS IN TODAY'S RUN.                                     *
+021270 1310-VALIDATE-CHECKPOINT.
+021280     IF CK-BATCH-ID = CD-BATCH-ID
+021290         MOVE CK-LAST-RECORD-NBR TO WS-RESTART-POINT
+021300         MOVE CK-RECORD-CNT     TO WS-RECORD-CNT
+021310         MOVE CK-SUM-AA         TO WS-SUM-AA
+021320         MOVE CK-SUM-BB         TO WS-SUM-BB
+021330         MOVE CK-SUM-CC         TO WS-SUM-CC
+021340     ELSE
+021350         MOVE ZERO TO WS-RESTART-POINT
+021360     END-IF.
+021370 1310-EXIT.
+021380     EXIT.
+021390*
+021400 1400-SKIP-TO-RESTART.
+021500     IF WS-RESTART-POINT > ZERO
+021600         PERFORM 1410-SKIP-ONE-RECORD THRU 1410-EXIT
+021700                 VARYING WS-SKIP-CTR FROM 1 BY 1
+021800                 UNTIL WS-SKIP-CTR > WS-RESTART-POINT
+021900                    OR WS-EOF-REACHED
+022000         MOVE WS-RESTART-POINT TO WS-RECORD-NBR
+022100     END-IF.
+022200 1400-EXIT.
+022300     EXIT.
+022400*
+022500 1410-SKIP-ONE-RECORD.
+022600     READ TRANS-FILE
+022700         AT END SET WS-EOF-REACHED TO TRUE
+022800     END-READ.
+022900 1410-EXIT.
+023000     EXIT.
+023100*
+023200 1500-WRITE-HEADER.
+023300     MOVE CD-BATCH-ID TO RP-HDR-BATCH-ID.
+023400     MOVE WS-CURR-DATE8 TO RP-HDR-RUN-DATE.
+023500     MOVE RP-HEADER-LINE TO CTLRPT-RECORD.
+023600     WRITE CTLRPT-RECORD.
+023700 1500-EXIT.
+023800     EXIT.
+023900*****************************************************************
+024000*    2000-PROCESS-RECORD - EDIT, COMPUTE, AND POST ONE          *
+024100*                          TRANSACTION RECORD                   *
+024200*****************************************************************
+024300 2000-PROCESS-RECORD.
+024400     ADD 1 TO WS-RECORD-NBR.
+024500     PERFORM 2100-VALIDATE-RECORD THRU 2100-EXIT.
+024600     IF WS-RECORD-VALID
+024700         PERFORM 2200-COMPUTE-RESULT THRU 2200-EXIT
+024800         PERFORM 2300-WRITE-GOOD-OUTPUTS THRU 2300-EXIT
+024900     ELSE
+025000         PERFORM 2400-WRITE-EXCEPTION THRU 2400-EXIT
+025100     END-IF.
+025200     PERFORM 2500-CHECKPOINT-IF-DUE THRU 2500-EXIT.
+025300     PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+025400 2000-EXIT.
+025500     EXIT.
+025600*
+025700 2100-VALIDATE-RECORD.
+025800     SET WS-RECORD-VALID TO TRUE.
+025900     MOVE SPACES TO WS-REASON-TEXT.
+026000     IF TR-AA IS NOT NUMERIC
+026100         SET WS-RECORD-INVALID TO TRUE
+026200         MOVE "AA IS NON-NUMERIC" TO WS-REASON-TEXT
+026300     ELSE
+026400         IF TR-BB IS NOT NUMERIC
+026500             SET WS-RECORD-INVALID TO TRUE
+026600             MOVE "BB IS NON-NUMERIC" TO WS-REASON-TEXT
+026700         ELSE
+026800             MOVE TR-AA TO AA
+026900             MOVE TR-BB TO BB
+027000         END-IF
+027100     END-IF.
+027200 2100-EXIT.
+027300     EXIT.
+027400*
+027500 2200-COMPUTE-RESULT.
+027600     MOVE "N" TO WS-OVERFLOW-SW.
+027700     EVALUATE TRUE
+027800         WHEN CD-OP-ADD
+027900             COMPUTE CC = AA + BB
+028000             IF AA + BB > 99
+028100                 SET WS-SUM-OVERFLOW TO TRUE
+028200             END-IF
+028300         WHEN CD-OP-SUBTRACT
+028400             COMPUTE CC = AA - BB
+028500         WHEN CD-OP-MULTIPLY
+028600             COMPUTE CC = AA * BB
+028700     END-EVALUATE.
+028800 2200-EXIT.
+028900     EXIT.
+029000*
+029100 2300-WRITE-GOOD-OUTPUTS.
+029200     DISPLAY "RECORD " WS-RECORD-NBR " AA=" AA
+029300             " BB=" BB " CC=" CC.
+029400     IF WS-SUM-OVERFLOW
+029500         DISPLAY "WARNING - RECORD " WS-RECORD-NBR
+029600                 " AA+BB EXCEEDS OLD 2-DIGIT CC CAPACITY"
+029700     END-IF.
+029800     PERFORM 2310-WRITE-REPORT-LINE THRU 2310-EXIT.
+029900     PERFORM 2320-WRITE-EXTRACT THRU 2320-EXIT.
+030000     PERFORM 2330-WRITE-AUDIT THRU 2330-EXIT.
+030100     ADD 1  TO WS-RECORD-CNT.
+030200     ADD AA TO WS-SUM-AA.
+030300     ADD BB TO WS-SUM-BB.
+030400     ADD CC TO WS-SUM-CC.
+030500 2300-EXIT.
+030600     EXIT.
+030700*
+030800 2310-WRITE-REPORT-LINE.
+030900     MOVE WS-RECORD-NBR TO RP-DTL-RECORD-NBR.
+031000     MOVE AA             TO RP-DTL-AA.
+031100     MOVE BB             TO RP-DTL-BB.
+031200     MOVE CC             TO RP-DTL-CC.
+031300     MOVE RP-DETAIL-LINE TO CTLRPT-RECORD.
+031400     WRITE CTLRPT-RECORD.
+031500 2310-EXIT.
+031600     EXIT.
+031700*
+031800 2320-WRITE-EXTRACT.
+031850     MOVE SPACES             TO GL-EXTRACT-RECORD.
+031900     MOVE WS-CURR-DATE8      TO GL-RUN-DATE.
+032000     MOVE CD-BATCH-ID        TO GL-BATCH-ID.
+032100     MOVE WS-RECORD-NBR      TO GL-RECORD-NBR.
+032200     MOVE AA                 TO GL-AA.
+032300     MOVE BB                 TO GL-BB.
+032400     MOVE CD-OPERATION-CODE  TO GL-OPERATION-CODE.
+032500     MOVE CC                 TO GL-CC.
+032600     WRITE GL-EXTRACT-RECORD.
+032700 2320-EXIT.
+032800     EXIT.
+032900*
+033000 2330-WRITE-AUDIT.
+033050     MOVE SPACES          TO AU-AUDIT-RECORD.
+033100     ACCEPT WS-CURR-TIME8 FROM TIME.
+033200     MOVE WS-CURR-DATE8      TO AU-RUN-DATE.
+033300     MOVE WS-CURR-TIME8      TO AU-RUN-TIME.
+033400     MOVE CD-BATCH-ID        TO AU-BATCH-ID.
+033500     MOVE WS-RECORD-NBR      TO AU-RECORD-NBR.
+033600     MOVE CD-OPERATION-CODE  TO AU-OPERATION-CODE.
+033700     MOVE AA                 TO AU-AA.
+033800     MOVE BB                 TO AU-BB.
+033900     MOVE CC                 TO AU-CC.
+034000     WRITE AU-AUDIT-RECORD.
+034100 2330-EXIT.
+034200     EXIT.
+034300*
+034400 2400-WRITE-EXCEPTION.
+034450     MOVE SPACES         TO EX-EXCEPTION-RECORD.
+034500     MOVE WS-RECORD-NBR  TO EX-RECORD-NBR.
+034600     MOVE TR-AA          TO EX-RAW-AA.
+034700     MOVE TR-BB          TO EX-RAW-BB.
+034800     MOVE WS-REASON-TEXT TO EX-REASON.
+034900     WRITE EX-EXCEPTION-RECORD.
+035000 2400-EXIT.
+035100     EXIT.
+035200*
+035300 2500-CHECKPOINT-IF-DUE.
+035400     DIVIDE WS-RECORD-NBR BY WS-CHECKPOINT-INTERVAL
+035500             GIVING WS-QUOTIENT
+035600             REMAINDER WS-REMAINDER.
+035700     IF WS-REMAINDER = ZERO
+035800         PERFORM 2510-WRITE-CHECKPOINT THRU 2510-EXIT
+035900     END-IF.
+036000 2500-EXIT.
+036100     EXIT.
+036200*
+036300 2510-WRITE-CHECKPOINT.
+036400     OPEN OUTPUT CKPT-FILE.
+036450     MOVE SPACES        TO CK-CHECKPOINT-RECORD.
+036500     MOVE WS-RECORD-NBR TO CK-LAST-RECORD-NBR.
+036600     MOVE CD-BATCH-ID   TO CK-BATCH-ID.
+036620     MOVE WS-RECORD-CNT TO CK-RECORD-CNT.
+036640     MOVE WS-SUM-AA     TO CK-SUM-AA.
+036650     MOVE WS-SUM-BB     TO CK-SUM-BB.
+036660     MOVE WS-SUM-CC     TO CK-SUM-CC.
+036700     WRITE CK-CHECKPOINT-RECORD.
+036800     CLOSE CKPT-FILE.
+036900 2510-EXIT.
+037000     EXIT.
+037100*
+037200 2900-READ-TRANS.
+037300     READ TRANS-FILE
+037400         AT END SET WS-EOF-REACHED TO TRUE
+037500     END-READ.
+037600 2900-EXIT.
+037700     EXIT.
+037800*****************************************************************
+037900*    9000-FINALIZE - PRINT THE TRAILER, RESET THE CHECKPOINT,   *
+038000*                    AND CLOSE ALL FILES                        *
+038100*****************************************************************
+038200 9000-FINALIZE.
+038300     PERFORM 9100-WRITE-TRAILER THRU 9100-EXIT.
+038400     PERFORM 9200-CLEAR-CHECKPOINT THRU 9200-EXIT.
+038500     CLOSE TRANS-FILE.
+038600     CLOSE EXCP-FILE.
+038700     CLOSE CTLRPT-FILE.
+038800     CLOSE GLEXTR-FILE.
+038900     CLOSE AUDIT-FILE.
+039000 9000-EXIT.
+039100     EXIT.
+039200*
+039300 9100-WRITE-TRAILER.
+039400     MOVE WS-RECORD-CNT TO RP-TRL-RECORD-CNT.
+039500     MOVE WS-SUM-AA     TO RP-TRL-SUM-AA.
+039600     MOVE WS-SUM-BB     TO RP-TRL-SUM-BB.
+039700     MOVE WS-SUM-CC     TO RP-TRL-SUM-CC.
+039800     MOVE RP-TRAILER-LINE TO CTLRPT-RECORD.
+039900     WRITE CTLRPT-RECORD.
+040000     DISPLAY "BATCH TOTALS - RECORDS=" WS-RECORD-CNT
+040100             " SUM-AA=" WS-SUM-AA " SUM-BB=" WS-SUM-BB
+040200             " SUM-CC=" WS-SUM-CC.
+040300 9100-EXIT.
+040400     EXIT.
+040500*
+040600 9200-CLEAR-CHECKPOINT.
+040700     OPEN OUTPUT CKPT-FILE.
+040750     MOVE SPACES      TO CK-CHECKPOINT-RECORD.
+040800     MOVE ZERO        TO CK-LAST-RECORD-NBR.
+040900     MOVE CD-BATCH-ID TO CK-BATCH-ID.
+040920     MOVE ZERO        TO CK-RECORD-CNT.
+040940     MOVE ZERO        TO CK-SUM-AA.
+040950     MOVE ZERO        TO CK-SUM-BB.
+040960     MOVE ZERO        TO CK-SUM-CC.
+041000     WRITE CK-CHECKPOINT-RECORD.
+041100     CLOSE CKPT-FILE.
+041200 9200-EXIT.
+041300     EXIT.
